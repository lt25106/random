@@ -0,0 +1,230 @@
+000010*****************************************************
+000020*  IDENTIFICATION DIVISION.
+000030*****************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. GUESSTRD.
+000060 AUTHOR. D. LARKSPUR.
+000070 INSTALLATION. FLOOR OPERATIONS - SHIFT SYSTEMS.
+000080 DATE-WRITTEN. 08/09/2026.
+000090 DATE-COMPILED.
+000100*****************************************************
+000110*  MODIFICATION HISTORY.
+000120*  DATE        BY    DESCRIPTION
+000130*  ----------  ----  ------------------------------
+000140*  08/09/2026  DL    ORIGINAL VERSION - WEEKLY TREND
+000150*                    ROLLUP OFF SCOREHST: AVERAGE
+000160*                    TRIES, BEST ROUND AND
+000170*                    PARTICIPATION COUNT PER OPERATOR
+000180*                    PER WEEK, TO SYSOUT.
+000190*****************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT SCOREHST-FILE ASSIGN TO "SCOREHST"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS SH-HIST-KEY
+000300         FILE STATUS IS WS-SCOREHST-STATUS.
+000310 
+000320     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK02".
+000330 
+000340     SELECT RPT-FILE ASSIGN TO "TRDOUT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RPT-STATUS.
+000370 
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  SCOREHST-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY SCOREHR.
+000430 
+000440 SD  SORT-WORK-FILE.
+000450 01  SW-SORT-RECORD.
+000460     05  SW-WEEK-NUM                   PIC 9(05).
+000470     05  SW-OPERATOR-ID                PIC X(08).
+000480     05  SW-TRIES                      PIC 9(05).
+000490 
+000500 FD  RPT-FILE
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  RPT-LINE                         PIC X(80).
+000530 
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-SCOREHST-STATUS               PIC X(02) VALUE SPACES.
+000560 01  WS-RPT-STATUS                    PIC X(02) VALUE SPACES.
+000570 01  WS-SESSION-DATE-N                PIC 9(08).
+000580 01  WS-EOF-SW                        PIC X(01) VALUE "N".
+000590     88  WS-EOF                           VALUE "Y".
+000600 01  WS-FIRST-RECORD-SW               PIC X(01) VALUE "Y".
+000610     88  WS-FIRST-RECORD                  VALUE "Y".
+000620 
+000630 01  WS-BRK-WEEK-NUM                  PIC 9(05).
+000640 01  WS-BRK-OPERATOR-ID               PIC X(08).
+000650 01  WS-BRK-COUNT                     PIC 9(05).
+000660 01  WS-BRK-TOTAL-TRIES               PIC 9(07).
+000670 01  WS-BRK-BEST-TRIES                PIC 9(05).
+000680 01  WS-BRK-AVG-TRIES                 PIC 9(03)V9.
+000690 
+000700 01  WS-HDR-1                         PIC X(80)
+000710     VALUE "GUESS WEEKLY TREND REPORT".
+000720 
+000730 01  WS-HDR-2.
+000740     05  FILLER                       PIC X(06)  VALUE "WEEK  ".
+000750     05  FILLER                       PIC X(10)
+000760    VALUE "OPERATOR  ".
+000770     05  FILLER                       PIC X(08)
+000780    VALUE "PLAYED  ".
+000790     05  FILLER                       PIC X(08)
+000800    VALUE "AVG TRY ".
+000810     05  FILLER                       PIC X(08)
+000820    VALUE "BEST    ".
+000830     05  FILLER                       PIC X(40)  VALUE SPACES.
+000840 
+000850 01  WS-DETAIL-LINE.
+000860     05  WS-DTL-WEEK                  PIC ZZZZ9.
+000870     05  FILLER                       PIC X(02)  VALUE SPACES.
+000880     05  WS-DTL-OPERATOR              PIC X(08).
+000890     05  FILLER                       PIC X(02)  VALUE SPACES.
+000900     05  WS-DTL-COUNT                 PIC ZZZZ9.
+000910     05  FILLER                       PIC X(03)  VALUE SPACES.
+000920     05  WS-DTL-AVG                   PIC ZZ9.9.
+000930     05  FILLER                       PIC X(03)  VALUE SPACES.
+000940     05  WS-DTL-BEST                  PIC ZZZZ9.
+000950     05  FILLER                       PIC X(37)  VALUE SPACES.
+000960 
+000970 PROCEDURE DIVISION.
+000980*****************************************************
+000990*  0000-MAINLINE.
+001000*****************************************************
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001030     SORT SORT-WORK-FILE
+001040         ON ASCENDING KEY SW-WEEK-NUM SW-OPERATOR-ID
+001050         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+001060         OUTPUT PROCEDURE IS 3000-WRITE-REPORT THRU 3000-EXIT
+001070     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001080     STOP RUN.
+001090 
+001100*****************************************************
+001110*  1000-INITIALIZE - OPEN THE REPORT FILE.
+001120*****************************************************
+001130 1000-INITIALIZE.
+001140     OPEN OUTPUT RPT-FILE.
+001150 1000-EXIT.
+001160     EXIT.
+001170 
+001180*****************************************************
+001190*  2000-BUILD-SORT-FILE - RELEASE EVERY HISTORY
+001200*  RECORD, TAGGED WITH ITS WEEK NUMBER, TO THE SORT.
+001210*****************************************************
+001220 2000-BUILD-SORT-FILE.
+001230     OPEN INPUT SCOREHST-FILE
+001240     IF WS-SCOREHST-STATUS = "35"
+001250         SET WS-EOF TO TRUE
+001260     ELSE
+001270         PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001280             UNTIL WS-EOF
+001290         CLOSE SCOREHST-FILE
+001300     END-IF.
+001310 2000-EXIT.
+001320     EXIT.
+001330 
+001340 2100-READ-AND-RELEASE.
+001350     READ SCOREHST-FILE NEXT RECORD
+001360         AT END
+001370             SET WS-EOF TO TRUE
+001380     END-READ
+001390     IF NOT WS-EOF
+001400         AND SH-OUTCOME-WIN
+001410         MOVE SH-SESSION-DATE TO WS-SESSION-DATE-N
+001420         COMPUTE SW-WEEK-NUM =
+001430             FUNCTION INTEGER-OF-DATE(WS-SESSION-DATE-N) / 7
+001440         MOVE SH-OPERATOR-ID TO SW-OPERATOR-ID
+001450         MOVE SH-TRIES TO SW-TRIES
+001460         RELEASE SW-SORT-RECORD
+001470     END-IF.
+001480 2100-EXIT.
+001490     EXIT.
+001500 
+001510*****************************************************
+001520*  3000-WRITE-REPORT - CONTROL-BREAK ON WEEK/OPERATOR,
+001530*  PRINTING ONE ROLLED-UP LINE PER GROUP.
+001540*****************************************************
+001550 3000-WRITE-REPORT.
+001560     WRITE RPT-LINE FROM WS-HDR-1
+001570     WRITE RPT-LINE FROM WS-HDR-2
+001580     MOVE "N" TO WS-EOF-SW
+001590     PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+001600         UNTIL WS-EOF
+001610     IF WS-FIRST-RECORD
+001620         PERFORM 4000-WRITE-NO-DATA THRU 4000-EXIT
+001630     ELSE
+001640         PERFORM 3200-PRINT-GROUP THRU 3200-EXIT
+001650     END-IF.
+001660 3000-EXIT.
+001670     EXIT.
+001680 
+001690 3100-RETURN-AND-ACCUMULATE.
+001700     RETURN SORT-WORK-FILE
+001710         AT END
+001720             SET WS-EOF TO TRUE
+001730     END-RETURN
+001740     IF NOT WS-EOF
+001750         IF WS-FIRST-RECORD
+001760             PERFORM 3300-RESET-ACCUMULATORS THRU 3300-EXIT
+001770         ELSE
+001780             IF SW-WEEK-NUM NOT = WS-BRK-WEEK-NUM
+001790                     OR SW-OPERATOR-ID NOT = WS-BRK-OPERATOR-ID
+001800                 PERFORM 3200-PRINT-GROUP THRU 3200-EXIT
+001810                 PERFORM 3300-RESET-ACCUMULATORS THRU 3300-EXIT
+001820             END-IF
+001830         END-IF
+001840         ADD 1 TO WS-BRK-COUNT
+001850         ADD SW-TRIES TO WS-BRK-TOTAL-TRIES
+001860         IF SW-TRIES < WS-BRK-BEST-TRIES
+001870             MOVE SW-TRIES TO WS-BRK-BEST-TRIES
+001880         END-IF
+001890     END-IF.
+001900 3100-EXIT.
+001910     EXIT.
+001920 
+001930 3200-PRINT-GROUP.
+001940     COMPUTE WS-BRK-AVG-TRIES ROUNDED =
+001950         WS-BRK-TOTAL-TRIES / WS-BRK-COUNT
+001960     MOVE WS-BRK-WEEK-NUM TO WS-DTL-WEEK
+001970     MOVE WS-BRK-OPERATOR-ID TO WS-DTL-OPERATOR
+001980     MOVE WS-BRK-COUNT TO WS-DTL-COUNT
+001990     MOVE WS-BRK-AVG-TRIES TO WS-DTL-AVG
+002000     MOVE WS-BRK-BEST-TRIES TO WS-DTL-BEST
+002010     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+002020 3200-EXIT.
+002030     EXIT.
+002040 
+002050 3300-RESET-ACCUMULATORS.
+002060     MOVE "N" TO WS-FIRST-RECORD-SW
+002070     MOVE SW-WEEK-NUM TO WS-BRK-WEEK-NUM
+002080     MOVE SW-OPERATOR-ID TO WS-BRK-OPERATOR-ID
+002090     MOVE 0 TO WS-BRK-COUNT
+002100     MOVE 0 TO WS-BRK-TOTAL-TRIES
+002110     MOVE 99999 TO WS-BRK-BEST-TRIES.
+002120 3300-EXIT.
+002130     EXIT.
+002140 
+002150*****************************************************
+002160*  4000-WRITE-NO-DATA - NOBODY HAS WON A ROUND YET.
+002170*****************************************************
+002180 4000-WRITE-NO-DATA.
+002190     MOVE "NO ROUNDS COMPLETED" TO RPT-LINE
+002200     WRITE RPT-LINE.
+002210 4000-EXIT.
+002220     EXIT.
+002230 
+002240*****************************************************
+002250*  9000-TERMINATE - CLOSE UP SHOP.
+002260*****************************************************
+002270 9000-TERMINATE.
+002280     CLOSE RPT-FILE.
+002290 9000-EXIT.
+002300     EXIT.
