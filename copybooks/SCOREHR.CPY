@@ -0,0 +1,23 @@
+000010*****************************************************
+000020*  SCOREHR.CPY                                      *
+000030*  RECORD LAYOUT FOR THE SCOREHST SCORE-HISTORY     *
+000040*  FILE.  ONE RECORD IS WRITTEN PER COMPLETED ROUND *
+000050*  (WIN OR OUT-OF-TRIES), KEYED BY OPERATOR, DATE,   *
+000060*  SESSION TIME AND TERMINAL SO ONE OPERATOR CAN     *
+000070*  PLAY MORE THAN ONCE A DAY AND TWO TERMINALS       *
+000080*  FINISHING IN THE SAME CLOCK SECOND DO NOT COLLIDE.*
+000090*****************************************************
+000100   01  SH-SCORE-RECORD.
+000110       05  SH-HIST-KEY.
+000120           10  SH-OPERATOR-ID          PIC X(08).
+000130           10  SH-SESSION-DATE         PIC X(08).
+000140           10  SH-SESSION-TIME         PIC X(08).
+000150           10  SH-TERMINAL-ID          PIC X(08).
+000160       05  SH-ANS                      PIC 9(05).
+000170       05  SH-TRIES                    PIC 9(05).
+000180       05  SH-LOW-BOUND                PIC 9(05).
+000190       05  SH-HIGH-BOUND               PIC 9(05).
+000200       05  SH-OUTCOME                  PIC X(01).
+000210           88  SH-OUTCOME-WIN              VALUE "W".
+000220           88  SH-OUTCOME-OUT-OF-TRIES     VALUE "O".
+000230       05  FILLER                      PIC X(10).
