@@ -0,0 +1,17 @@
+000010*****************************************************
+000020*  GMPRMR.CPY
+000030*  RUN-TIME PARAMETERS FOR THE GUESS FAMILY OF
+000040*  PROGRAMS.  SUPPLIED VIA THE JCL PARM STRING AND
+000050*  PARSED INTO THIS RECORD SO THE GUESS RANGE, THE
+000060*  TRIES LIMIT AND THE HINT LEVEL CAN ALL BE CHANGED
+000070*  WITHOUT TOUCHING THE PROGRAM.
+000080*****************************************************
+000090   01  GM-PARM-RECORD.
+000100       05  GM-PARM-TERMINAL-ID         PIC X(08).
+000110       05  GM-PARM-LOW-BOUND           PIC 9(05).
+000120       05  GM-PARM-HIGH-BOUND          PIC 9(05) VALUE 99.
+000130       05  GM-PARM-MAX-TRIES           PIC 9(05) VALUE 25.
+000140       05  GM-PARM-HINT-LEVEL          PIC X(01) VALUE "O".
+000150           88  GM-PARM-HINT-OFF            VALUE "O".
+000160           88  GM-PARM-HINT-COARSE         VALUE "C".
+000170           88  GM-PARM-HINT-FINE           VALUE "F".
