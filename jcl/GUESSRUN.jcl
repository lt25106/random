@@ -0,0 +1,13 @@
+//GUESSRUN JOB (ACCTNO),'FLOOR GAME',CLASS=A,MSGCLASS=X
+//*
+//* RUN THE GUESS NUMBER GAME.  PARM SUPPLIES THE LOW
+//* AND HIGH BOUNDS OF THE RANGE - OMIT PARM ENTIRELY
+//* FOR THE STANDARD 0-99 GAME.
+//*
+//STEP1    EXEC PGM=GUESS,PARM='LOW=0,HIGH=999'
+//STEPLIB  DD   DSN=PROD.GUESS.LOADLIB,DISP=SHR
+//SCOREHST DD   DSN=PROD.GUESS.SCOREHST,DISP=SHR
+//AUDIT    DD   DSN=PROD.GUESS.AUDIT,DISP=SHR
+//CKPT     DD   DSN=PROD.GUESS.CKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
