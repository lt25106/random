@@ -0,0 +1,20 @@
+000010*****************************************************
+000020*  CKPTR.CPY
+000030*  RECORD LAYOUT FOR THE CKPT-FILE ROUND CHECKPOINT.
+000040*  ONE RECORD PER OPERATOR/TERMINAL IS KEPT UPDATED
+000050*  AFTER EVERY GUESS SO A DROPPED OR CANCELLED
+000060*  SESSION CAN PICK THE ROUND BACK UP INSTEAD OF
+000070*  RESETTING TO TRIES = 0.
+000080*****************************************************
+000090   01  CK-CKPT-RECORD.
+000100       05  CK-CKPT-KEY.
+000110           10  CK-OPERATOR-ID          PIC X(08).
+000120           10  CK-TERMINAL-ID          PIC X(08).
+000130       05  CK-ANS                      PIC 9(05).
+000140       05  CK-TRIES                    PIC 9(05).
+000150       05  CK-LOW-BOUND                PIC 9(05).
+000160       05  CK-HIGH-BOUND                PIC 9(05).
+000170       05  CK-MAX-TRIES                PIC 9(05).
+000180       05  CK-SESSION-DATE             PIC 9(08).
+000190       05  CK-SESSION-TIME             PIC 9(08).
+000200       05  FILLER                      PIC X(10).
