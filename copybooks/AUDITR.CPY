@@ -0,0 +1,17 @@
+000010*****************************************************
+000020*  AUDITR.CPY
+000030*  RECORD LAYOUT FOR THE AUDIT-FILE PER-GUESS AUDIT
+000040*  TRAIL.  ONE RECORD IS APPENDED FOR EVERY GUESS IN
+000050*  THE ROUND SO A DISPUTED ROUND CAN BE RECONSTRUCTED
+000060*  GUESS BY GUESS INSTEAD OF TAKING SOMEONE'S WORD.
+000070*****************************************************
+000080   01  AU-AUDIT-RECORD.
+000090       05  AU-OPERATOR-ID              PIC X(08).
+000100       05  AU-SESSION-DATE             PIC 9(08).
+000110       05  AU-SESSION-TIME             PIC 9(08).
+000120       05  AU-TERMINAL-ID              PIC X(08).
+000130       05  AU-TRY-NUM                  PIC 9(05).
+000140       05  AU-TIMESTAMP                PIC 9(08).
+000150       05  AU-GUESS-VALUE              PIC 9(05).
+000160       05  AU-VERDICT                  PIC X(08).
+000170       05  FILLER                      PIC X(10).
