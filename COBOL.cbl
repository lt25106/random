@@ -1,28 +1,496 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GUESS.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CURRENT_TIME PIC 9(8).
-       01  ANS PIC 9(2).
-       01  GUESS PIC 9(2).
-       01  TRIES PIC 9(3) VALUE 0.
-
-       PROCEDURE DIVISION.
-           ACCEPT CURRENT_TIME FROM TIME.
-           COMPUTE ANS = FUNCTION MOD(CURRENT_TIME, 100).
-           PERFORM UNTIL ANS = GUESS
-               ADD 1 TO TRIES
-               DISPLAY "Guess the number from 0 to 99: "
-               ACCEPT GUESS
-               EVALUATE TRUE
-                   WHEN GUESS < ANS
-                       DISPLAY "Too low!"
-                   WHEN GUESS > ANS
-                       DISPLAY "Too high!"
-                   WHEN GUESS = ANS
-                       DISPLAY "Correct! You took " TRIES " tries."
-               END-EVALUATE
-           END-PERFORM.
-           EXIT PROGRAM.
-           
+000010*****************************************************
+000020*  IDENTIFICATION DIVISION.
+000030*****************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. GUESS.
+000060 AUTHOR. D. LARKSPUR.
+000070 INSTALLATION. FLOOR OPERATIONS - SHIFT SYSTEMS.
+000080 DATE-WRITTEN. 01/04/2019.
+000090 DATE-COMPILED.
+000100*****************************************************
+000110*  MODIFICATION HISTORY.
+000120*  DATE        BY    DESCRIPTION
+000130*  ----------  ----  ------------------------------
+000140*  01/04/2019  DL    ORIGINAL VERSION - GUESS 0-99
+000150*                    OFF SYSTEM TIME, NO HISTORY.
+000160*  08/09/2026  DL    ADD SCOREHST HISTORY FILE SO A
+000170*                    COMPLETED ROUND SURVIVES THE
+000180*                    SESSION - OPERATOR, DATE, ANS
+000190*                    AND TRIES ARE NOW ON RECORD.
+000200*  08/09/2026  DL    VALIDATE ACCEPT GUESS - BLANK,
+000210*                    NON-NUMERIC OR OUT-OF-RANGE
+000220*                    INPUT IS REPROMPTED INSTEAD OF
+000230*                    GARBAGING THE COMPARE.
+000240*  08/09/2026  DL    GUESS RANGE NOW COMES FROM THE
+000250*                    JCL PARM (GMPRMR) INSTEAD OF
+000260*                    BEING HARDCODED 0-99.  ANS,
+000270*                    GUESS AND TRIES WIDENED TO
+000280*                    PIC 9(05) TO SUPPORT WIDER
+000290*                    RANGES.
+000300*  08/09/2026  DL    APPEND EVERY GUESS TO THE
+000310*                    AUDIT-FILE (TIMESTAMP, VALUE,
+000320*                    VERDICT) SO A DISPUTED ROUND CAN
+000330*                    BE RECONSTRUCTED.
+000340*  08/09/2026  DL    SEED ANS OFF THE OPERATOR AND
+000350*                    TERMINAL ID AS WELL AS TIME SO
+000360*                    CONCURRENT TERMINALS STARTING IN
+000370*                    THE SAME CLOCK SECOND NO LONGER
+000380*                    COLLIDE ON THE SAME ANSWER.
+000390*  08/09/2026  DL    ENFORCE GM-PARM-MAX-TRIES - THE
+000400*                    ROUND NOW BAILS OUT GRACEFULLY
+000410*                    INSTEAD OF LOOPING FOREVER.
+000420*  08/09/2026  DL    CHECKPOINT ANS/TRIES TO CKPT-FILE
+000430*                    AFTER EVERY GUESS SO A DROPPED OR
+000440*                    RESUBMITTED SESSION CAN RESUME
+000450*                    INSTEAD OF STARTING OVER.
+000460*  08/09/2026  DL    ADD AN OPTIONAL HINT LEVEL
+000470*                    (OFF/COARSE/FINE) TO THE TOO-LOW/
+000480*                    TOO-HIGH FEEDBACK.
+000490*  08/09/2026  DL    A BLANK ENTER WAS SNEAKING PAST THE
+000500*                    NUMERIC CHECK AS A GUESS OF ZERO -
+000510*                    NOW CAUGHT AND REPROMPTED LIKE ANY
+000520*                    OTHER BAD ENTRY.  RESUME NOW ALSO
+000530*                    RESTORES THE ORIGINAL SESSION DATE/
+000540*                    TIME SO A RESUMED ROUND STAYS ON ONE
+000550*                    KEY IN THE AUDIT AND HISTORY FILES.
+000560*                    SCOREHST HISTORY KEY WIDENED TO
+000570*                    INCLUDE THE TERMINAL ID SO TWO
+000580*                    TERMINALS FINISHING IN THE SAME
+000590*                    SECOND NO LONGER COLLIDE.  RANGE
+000600*                    PROMPTS NOW ZERO-FILL INSTEAD OF
+000610*                    BLANK-FILL.
+000620*****************************************************
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER. IBM-370.
+000660 OBJECT-COMPUTER. IBM-370.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT SCOREHST-FILE ASSIGN TO "SCOREHST"
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS DYNAMIC
+000720         RECORD KEY IS SH-HIST-KEY
+000730         FILE STATUS IS WS-SCOREHST-STATUS.
+000740 
+000750     SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-AUDIT-STATUS.
+000780 
+000790     SELECT CKPT-FILE ASSIGN TO "CKPT"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS CK-CKPT-KEY
+000830         FILE STATUS IS WS-CKPT-STATUS.
+000840 
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  SCOREHST-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY SCOREHR.
+000900 
+000910 FD  AUDIT-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY AUDITR.
+000940 
+000950 FD  CKPT-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970     COPY CKPTR.
+000980 
+000990 WORKING-STORAGE SECTION.
+001000 01  WS-SCOREHST-STATUS               PIC X(02) VALUE SPACES.
+001010 01  WS-AUDIT-STATUS                  PIC X(02) VALUE SPACES.
+001020 01  WS-CKPT-STATUS                   PIC X(02) VALUE SPACES.
+001030 
+001040 01  CURRENT_TIME                     PIC 9(08).
+001050 01  ANS                              PIC 9(05).
+001060 01  GUESS                            PIC 9(05).
+001070 01  TRIES                            PIC 9(05) VALUE 0.
+001080 
+001090 01  GM-OPERATOR-ID                   PIC X(08).
+001100 01  WS-TODAY                         PIC 9(08).
+001110 
+001120 01  WS-GUESS-INPUT                   PIC X(05) JUSTIFIED RIGHT.
+001130 01  WS-INPUT-VALID-SW                PIC X(01) VALUE "N".
+001140     88  WS-INPUT-VALID                   VALUE "Y".
+001150 
+001160 01  WS-RANGE-WIDTH                   PIC 9(05).
+001170 01  WS-LOW-DISP                      PIC 9(05).
+001180 01  WS-HIGH-DISP                     PIC 9(05).
+001190 
+001200 01  WS-GUESS-TIME                    PIC 9(08).
+001210 01  WS-VERDICT                       PIC X(08).
+001220 
+001230 01  WS-SEED-CONTRIB                  PIC 9(05) COMP.
+001240 01  WS-SEED-SUB                      PIC 9(02) COMP.
+001250 01  WS-SEED-SOURCE.
+001260     05  WS-SEED-OPERATOR                 PIC X(08).
+001270     05  WS-SEED-TERMINAL                 PIC X(08).
+001280 01  WS-SEED-CHARS REDEFINES WS-SEED-SOURCE.
+001290     05  WS-SEED-CHAR                     PIC X(01)
+001300                                           OCCURS 16 TIMES.
+001310 
+001320 01  GM-RESUME-SW                     PIC X(01) VALUE "N".
+001330     88  GM-RESUMING                      VALUE "Y".
+001340     88  GM-NOT-RESUMING                  VALUE "N".
+001350 
+001360 01  WS-DISTANCE                      PIC 9(05).
+001370 
+001380 01  WS-PARM-TOKENS.
+001390     05  WS-PARM-TOKEN-1                  PIC X(20).
+001400     05  WS-PARM-TOKEN-2                  PIC X(20).
+001410     05  WS-PARM-TOKEN-3                  PIC X(20).
+001420     05  WS-PARM-TOKEN-4                  PIC X(20).
+001430     05  WS-PARM-TOKEN-5                  PIC X(20).
+001440 01  WS-PARM-TOKEN-TBL REDEFINES WS-PARM-TOKENS.
+001450     05  WS-PARM-TOKEN                    PIC X(20)
+001460                                           OCCURS 5 TIMES.
+001470 01  WS-TOKEN-SUB                     PIC 9(01) COMP.
+001480 01  WS-PARM-ONE-TOKEN                PIC X(20).
+001490 01  WS-PARM-KEY                      PIC X(10).
+001500 01  WS-PARM-VALUE                    PIC X(10).
+001510 
+001520 COPY GMPRMR.
+001530 
+001540 LINKAGE SECTION.
+001550 01  LK-PARM-LENGTH                   PIC S9(04) COMP.
+001560 01  LK-PARM-TEXT                     PIC X(80).
+001570 
+001580 PROCEDURE DIVISION USING LK-PARM-LENGTH LK-PARM-TEXT.
+001590*****************************************************
+001600*  0000-MAINLINE.
+001610*****************************************************
+001620 0000-MAINLINE.
+001630     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001640     PERFORM 2000-PLAY-ROUND THRU 2000-EXIT
+001650     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001660     STOP RUN.
+001670 
+001680*****************************************************
+001690*  1000-INITIALIZE - LOAD RUN PARAMETERS, OPEN THE
+001700*  HISTORY FILE, GET THE OPERATOR ID AND DRAW THE
+001710*  ANSWER.
+001720*****************************************************
+001730 1000-INITIALIZE.
+001740     PERFORM 1100-LOAD-PARAMETERS THRU 1100-EXIT
+001750     OPEN I-O SCOREHST-FILE
+001760     IF WS-SCOREHST-STATUS = "35"
+001770         OPEN OUTPUT SCOREHST-FILE
+001780         CLOSE SCOREHST-FILE
+001790         OPEN I-O SCOREHST-FILE
+001800     END-IF
+001810     OPEN EXTEND AUDIT-FILE
+001820     IF WS-AUDIT-STATUS = "35"
+001830         OPEN OUTPUT AUDIT-FILE
+001840     END-IF
+001850     OPEN I-O CKPT-FILE
+001860     IF WS-CKPT-STATUS = "35"
+001870         OPEN OUTPUT CKPT-FILE
+001880         CLOSE CKPT-FILE
+001890         OPEN I-O CKPT-FILE
+001900     END-IF
+001910     DISPLAY "Enter your operator ID: "
+001920     ACCEPT GM-OPERATOR-ID
+001930     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+001940     ACCEPT CURRENT_TIME FROM TIME
+001950     PERFORM 1300-CHECK-RESUME THRU 1300-EXIT
+001960     IF GM-NOT-RESUMING
+001970         PERFORM 1400-DRAW-ANSWER THRU 1400-EXIT
+001980     END-IF
+001990     MOVE GM-PARM-LOW-BOUND TO WS-LOW-DISP
+002000     MOVE GM-PARM-HIGH-BOUND TO WS-HIGH-DISP.
+002010 1000-EXIT.
+002020     EXIT.
+002030 
+002040*****************************************************
+002050*  1100-LOAD-PARAMETERS - DEFAULT TO THE ORIGINAL
+002060*  0-99 RANGE, THEN OVERRIDE FROM THE JCL PARM
+002070*  STRING WHEN ONE WAS PASSED (LOW=,HIGH=,...).
+002080*****************************************************
+002090 1100-LOAD-PARAMETERS.
+002100     MOVE 0 TO GM-PARM-LOW-BOUND
+002110     MOVE 99 TO GM-PARM-HIGH-BOUND
+002120     IF LK-PARM-LENGTH > 0
+002130         PERFORM 1110-PARSE-PARM-STRING THRU 1110-EXIT
+002140     END-IF.
+002150 1100-EXIT.
+002160     EXIT.
+002170 
+002180 1110-PARSE-PARM-STRING.
+002190     UNSTRING LK-PARM-TEXT (1:LK-PARM-LENGTH) DELIMITED BY ","
+002200         INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+002210              WS-PARM-TOKEN-3 WS-PARM-TOKEN-4
+002220              WS-PARM-TOKEN-5
+002230     PERFORM 1111-APPLY-TOKEN THRU 1111-EXIT
+002240         VARYING WS-TOKEN-SUB FROM 1 BY 1
+002250         UNTIL WS-TOKEN-SUB > 5.
+002260 1110-EXIT.
+002270     EXIT.
+002280 
+002290 1111-APPLY-TOKEN.
+002300     MOVE WS-PARM-TOKEN (WS-TOKEN-SUB) TO WS-PARM-ONE-TOKEN
+002310     UNSTRING WS-PARM-ONE-TOKEN DELIMITED BY "="
+002320         INTO WS-PARM-KEY WS-PARM-VALUE
+002330     EVALUATE WS-PARM-KEY
+002340         WHEN "LOW"
+002350             MOVE FUNCTION NUMVAL(WS-PARM-VALUE)
+002360                 TO GM-PARM-LOW-BOUND
+002370         WHEN "HIGH"
+002380             MOVE FUNCTION NUMVAL(WS-PARM-VALUE)
+002390                 TO GM-PARM-HIGH-BOUND
+002400         WHEN "TERM"
+002410             MOVE WS-PARM-VALUE TO GM-PARM-TERMINAL-ID
+002420         WHEN "MAX"
+002430             MOVE FUNCTION NUMVAL(WS-PARM-VALUE)
+002440                 TO GM-PARM-MAX-TRIES
+002450         WHEN "HINT"
+002460             MOVE WS-PARM-VALUE (1:1) TO GM-PARM-HINT-LEVEL
+002470         WHEN OTHER
+002480             CONTINUE
+002490     END-EVALUATE.
+002500 1111-EXIT.
+002510     EXIT.
+002520 
+002530*****************************************************
+002540*  1300-CHECK-RESUME - LOOK FOR AN EXISTING CHECKPOINT
+002550*  FOR THIS OPERATOR/TERMINAL.  IF ONE IS FOUND THE
+002560*  ROUND PICKS UP WHERE IT LEFT OFF INSTEAD OF
+002570*  STARTING OVER AT TRIES = 0.
+002580*****************************************************
+002590 1300-CHECK-RESUME.
+002600     MOVE GM-OPERATOR-ID TO CK-OPERATOR-ID
+002610     MOVE GM-PARM-TERMINAL-ID TO CK-TERMINAL-ID
+002620     MOVE "N" TO GM-RESUME-SW
+002630     READ CKPT-FILE
+002640         INVALID KEY
+002650             CONTINUE
+002660         NOT INVALID KEY
+002670             MOVE "Y" TO GM-RESUME-SW
+002680             MOVE CK-ANS TO ANS
+002690             MOVE CK-TRIES TO TRIES
+002700             MOVE CK-LOW-BOUND TO GM-PARM-LOW-BOUND
+002710             MOVE CK-HIGH-BOUND TO GM-PARM-HIGH-BOUND
+002720             MOVE CK-MAX-TRIES TO GM-PARM-MAX-TRIES
+002730             MOVE CK-SESSION-DATE TO WS-TODAY
+002740             MOVE CK-SESSION-TIME TO CURRENT_TIME
+002750             DISPLAY "Resuming round in progress - "
+002760                 TRIES " tries so far."
+002770     END-READ.
+002780 1300-EXIT.
+002790     EXIT.
+002800 
+002810*****************************************************
+002820*  1400-DRAW-ANSWER - SEED ANS OFF THE CLOCK PLUS THE
+002830*  OPERATOR AND TERMINAL ID SO TWO TERMINALS STARTING
+002840*  IN THE SAME CLOCK SECOND DO NOT LAND ON THE SAME
+002850*  ANSWER.
+002860*****************************************************
+002870 1400-DRAW-ANSWER.
+002880     COMPUTE WS-RANGE-WIDTH =
+002890         GM-PARM-HIGH-BOUND - GM-PARM-LOW-BOUND + 1
+002900     MOVE GM-OPERATOR-ID TO WS-SEED-OPERATOR
+002910     MOVE GM-PARM-TERMINAL-ID TO WS-SEED-TERMINAL
+002920     MOVE 0 TO WS-SEED-CONTRIB
+002930     PERFORM 1410-ADD-SEED-CHAR THRU 1410-EXIT
+002940         VARYING WS-SEED-SUB FROM 1 BY 1
+002950         UNTIL WS-SEED-SUB > 16
+002960     COMPUTE ANS = GM-PARM-LOW-BOUND +
+002970         FUNCTION MOD(CURRENT_TIME + WS-SEED-CONTRIB,
+002980             WS-RANGE-WIDTH).
+002990 1400-EXIT.
+003000     EXIT.
+003010 
+003020 1410-ADD-SEED-CHAR.
+003030     COMPUTE WS-SEED-CONTRIB = WS-SEED-CONTRIB +
+003040         FUNCTION ORD(WS-SEED-CHAR (WS-SEED-SUB)).
+003050 1410-EXIT.
+003060     EXIT.
+003070 
+003080*****************************************************
+003090*  2000-PLAY-ROUND - THE GUESSING LOOP.
+003100*****************************************************
+003110 2000-PLAY-ROUND.
+003120     PERFORM 2100-PLAY-ONE-TRY THRU 2100-EXIT
+003130         UNTIL ANS = GUESS
+003140             OR TRIES NOT LESS THAN GM-PARM-MAX-TRIES
+003150     IF ANS NOT = GUESS
+003160         PERFORM 2300-OUT-OF-TRIES THRU 2300-EXIT
+003170     END-IF
+003180     PERFORM 2200-WRITE-SCORE-HISTORY THRU 2200-EXIT.
+003190 2000-EXIT.
+003200     EXIT.
+003210 
+003220 2100-PLAY-ONE-TRY.
+003230     ADD 1 TO TRIES
+003240     PERFORM 2110-GET-VALID-GUESS THRU 2110-EXIT
+003250     EVALUATE TRUE
+003260         WHEN GUESS < ANS
+003270             MOVE "TOO LOW " TO WS-VERDICT
+003280             DISPLAY "Too low!"
+003290             PERFORM 2121-DISPLAY-HINT THRU 2121-EXIT
+003300         WHEN GUESS > ANS
+003310             MOVE "TOO HIGH" TO WS-VERDICT
+003320             DISPLAY "Too high!"
+003330             PERFORM 2121-DISPLAY-HINT THRU 2121-EXIT
+003340         WHEN OTHER
+003350             MOVE "CORRECT " TO WS-VERDICT
+003360             DISPLAY "Correct! You took " TRIES " tries."
+003370     END-EVALUATE
+003380     PERFORM 2130-WRITE-AUDIT-RECORD THRU 2130-EXIT
+003390     PERFORM 2140-WRITE-CHECKPOINT THRU 2140-EXIT.
+003400 2100-EXIT.
+003410     EXIT.
+003420 
+003430*****************************************************
+003440*  2121-DISPLAY-HINT - WHEN HINTS ARE ON, TELL THE
+003450*  OPERATOR HOW CLOSE THE LAST GUESS WAS.
+003460*****************************************************
+003470 2121-DISPLAY-HINT.
+003480     COMPUTE WS-DISTANCE = FUNCTION ABS(ANS - GUESS)
+003490     IF GM-PARM-HINT-FINE AND WS-DISTANCE <= 3
+003500         DISPLAY "  (within 3)"
+003510     ELSE
+003520         IF NOT GM-PARM-HINT-OFF AND WS-DISTANCE <= 10
+003530             DISPLAY "  (within 10)"
+003540         END-IF
+003550     END-IF.
+003560 2121-EXIT.
+003570     EXIT.
+003580 
+003590*****************************************************
+003600*  2110-GET-VALID-GUESS - PROMPT UNTIL A CLEAN
+003610*  NUMERIC VALUE WITHIN THE CONFIGURED RANGE IS
+003620*  ENTERED.  A BLANK ENTER, LETTERS, OR A VALUE
+003630*  OUTSIDE THE RANGE ARE REPROMPTED RATHER THAN FED
+003640*  INTO THE COMPARE.
+003650*****************************************************
+003660 2110-GET-VALID-GUESS.
+003670     MOVE "N" TO WS-INPUT-VALID-SW
+003680     PERFORM 2111-VALIDATE-ONE-GUESS THRU 2111-EXIT
+003690         UNTIL WS-INPUT-VALID.
+003700 2110-EXIT.
+003710     EXIT.
+003720 
+003730 2111-VALIDATE-ONE-GUESS.
+003740     DISPLAY "Guess the number from " WS-LOW-DISP
+003750         " to " WS-HIGH-DISP ": "
+003760     ACCEPT WS-GUESS-INPUT
+003770     IF WS-GUESS-INPUT = SPACES
+003780         DISPLAY "Invalid entry - enter "
+003790             WS-LOW-DISP "-" WS-HIGH-DISP "."
+003800     ELSE
+003810         INSPECT WS-GUESS-INPUT REPLACING LEADING SPACE BY ZERO
+003820         IF WS-GUESS-INPUT IS NUMERIC
+003830             MOVE WS-GUESS-INPUT TO GUESS
+003840             IF GUESS >= GM-PARM-LOW-BOUND
+003850                     AND GUESS <= GM-PARM-HIGH-BOUND
+003860                 SET WS-INPUT-VALID TO TRUE
+003870             ELSE
+003880                 DISPLAY "Invalid entry - enter "
+003890                     WS-LOW-DISP "-" WS-HIGH-DISP "."
+003900             END-IF
+003910         ELSE
+003920             DISPLAY "Invalid entry - enter "
+003930                 WS-LOW-DISP "-" WS-HIGH-DISP "."
+003940         END-IF
+003950     END-IF.
+003960 2111-EXIT.
+003970     EXIT.
+003980 
+003990*****************************************************
+004000*  2130-WRITE-AUDIT-RECORD - APPEND THIS GUESS TO THE
+004010*  AUDIT TRAIL.
+004020*****************************************************
+004030 2130-WRITE-AUDIT-RECORD.
+004040     ACCEPT WS-GUESS-TIME FROM TIME
+004050     MOVE GM-OPERATOR-ID TO AU-OPERATOR-ID
+004060     MOVE WS-TODAY TO AU-SESSION-DATE
+004070     MOVE CURRENT_TIME TO AU-SESSION-TIME
+004080     MOVE GM-PARM-TERMINAL-ID TO AU-TERMINAL-ID
+004090     MOVE TRIES TO AU-TRY-NUM
+004100     MOVE WS-GUESS-TIME TO AU-TIMESTAMP
+004110     MOVE GUESS TO AU-GUESS-VALUE
+004120     MOVE WS-VERDICT TO AU-VERDICT
+004130     WRITE AU-AUDIT-RECORD.
+004140 2130-EXIT.
+004150     EXIT.
+004160 
+004170*****************************************************
+004180*  2140-WRITE-CHECKPOINT - UPDATE THE CHECKPOINT
+004190*  RECORD FOR THIS OPERATOR/TERMINAL WITH THE CURRENT
+004200*  ANS AND TRIES.
+004210*****************************************************
+004220 2140-WRITE-CHECKPOINT.
+004230     MOVE GM-OPERATOR-ID TO CK-OPERATOR-ID
+004240     MOVE GM-PARM-TERMINAL-ID TO CK-TERMINAL-ID
+004250     MOVE ANS TO CK-ANS
+004260     MOVE TRIES TO CK-TRIES
+004270     MOVE GM-PARM-LOW-BOUND TO CK-LOW-BOUND
+004280     MOVE GM-PARM-HIGH-BOUND TO CK-HIGH-BOUND
+004290     MOVE GM-PARM-MAX-TRIES TO CK-MAX-TRIES
+004300     MOVE WS-TODAY TO CK-SESSION-DATE
+004310     MOVE CURRENT_TIME TO CK-SESSION-TIME
+004320     REWRITE CK-CKPT-RECORD
+004330         INVALID KEY
+004340             WRITE CK-CKPT-RECORD
+004350     END-REWRITE.
+004360 2140-EXIT.
+004370     EXIT.
+004380 
+004390*****************************************************
+004400*  2200-WRITE-SCORE-HISTORY - RECORD THE COMPLETED
+004410*  ROUND SO IT SURVIVES PAST EXIT PROGRAM.
+004420*****************************************************
+004430 2200-WRITE-SCORE-HISTORY.
+004440     MOVE GM-OPERATOR-ID TO SH-OPERATOR-ID
+004450     MOVE WS-TODAY TO SH-SESSION-DATE
+004460     MOVE CURRENT_TIME TO SH-SESSION-TIME
+004470     MOVE GM-PARM-TERMINAL-ID TO SH-TERMINAL-ID
+004480     MOVE ANS TO SH-ANS
+004490     MOVE TRIES TO SH-TRIES
+004500     MOVE GM-PARM-LOW-BOUND TO SH-LOW-BOUND
+004510     MOVE GM-PARM-HIGH-BOUND TO SH-HIGH-BOUND
+004520     IF ANS = GUESS
+004530         SET SH-OUTCOME-WIN TO TRUE
+004540     ELSE
+004550         SET SH-OUTCOME-OUT-OF-TRIES TO TRUE
+004560     END-IF
+004570     WRITE SH-SCORE-RECORD
+004580         INVALID KEY
+004590             CONTINUE
+004600     END-WRITE
+004610     PERFORM 2220-DELETE-CHECKPOINT THRU 2220-EXIT.
+004620 2200-EXIT.
+004630     EXIT.
+004640 
+004650*****************************************************
+004660*  2220-DELETE-CHECKPOINT - THE ROUND IS OVER, THE
+004670*  CHECKPOINT NO LONGER APPLIES.
+004680*****************************************************
+004690 2220-DELETE-CHECKPOINT.
+004700     MOVE GM-OPERATOR-ID TO CK-OPERATOR-ID
+004710     MOVE GM-PARM-TERMINAL-ID TO CK-TERMINAL-ID
+004720     DELETE CKPT-FILE
+004730         INVALID KEY
+004740             CONTINUE
+004750     END-DELETE.
+004760 2220-EXIT.
+004770     EXIT.
+004780 
+004790*****************************************************
+004800*  2300-OUT-OF-TRIES - MAX-TRIES REACHED, END THE
+004810*  ROUND WITHOUT LEAVING THE SESSION OPEN INDEFINITELY.
+004820*****************************************************
+004830 2300-OUT-OF-TRIES.
+004840     DISPLAY "Out of tries!  The answer was " ANS ".".
+004850 2300-EXIT.
+004860     EXIT.
+004870 
+004880*****************************************************
+004890*  9000-TERMINATE - CLOSE UP SHOP.
+004900*****************************************************
+004910 9000-TERMINATE.
+004920     CLOSE SCOREHST-FILE
+004930     CLOSE AUDIT-FILE
+004940     CLOSE CKPT-FILE.
+004950 9000-EXIT.
+004960     EXIT.
