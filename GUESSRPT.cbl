@@ -0,0 +1,185 @@
+000010*****************************************************
+000020*  IDENTIFICATION DIVISION.
+000030*****************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. GUESSRPT.
+000060 AUTHOR. D. LARKSPUR.
+000070 INSTALLATION. FLOOR OPERATIONS - SHIFT SYSTEMS.
+000080 DATE-WRITTEN. 08/09/2026.
+000090 DATE-COMPILED.
+000100*****************************************************
+000110*  MODIFICATION HISTORY.
+000120*  DATE        BY    DESCRIPTION
+000130*  ----------  ----  ------------------------------
+000140*  08/09/2026  DL    ORIGINAL VERSION - SAME-DAY
+000150*                    LEADERBOARD OFF SCOREHST, LOWEST
+000160*                    TRIES ON TOP, TO SYSOUT.
+000170*****************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT SCOREHST-FILE ASSIGN TO "SCOREHST"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS SH-HIST-KEY
+000280         FILE STATUS IS WS-SCOREHST-STATUS.
+000290 
+000300     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+000310 
+000320     SELECT RPT-FILE ASSIGN TO "RPTOUT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-RPT-STATUS.
+000350 
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  SCOREHST-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY SCOREHR.
+000410 
+000420 SD  SORT-WORK-FILE.
+000430 01  SW-SORT-RECORD.
+000440     05  SW-TRIES                     PIC 9(05).
+000450     05  SW-OPERATOR-ID                PIC X(08).
+000460     05  SW-ANS                       PIC 9(05).
+000470 
+000480 FD  RPT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  RPT-LINE                         PIC X(80).
+000510 
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-SCOREHST-STATUS               PIC X(02) VALUE SPACES.
+000540 01  WS-RPT-STATUS                    PIC X(02) VALUE SPACES.
+000550 01  WS-TODAY                         PIC 9(08).
+000560 01  WS-RANK                          PIC 9(05) VALUE 0.
+000570 01  WS-EOF-SW                        PIC X(01) VALUE "N".
+000580     88  WS-EOF                           VALUE "Y".
+000590 
+000600 01  WS-HDR-1.
+000610     05  FILLER                       PIC X(26)
+000620         VALUE "GUESS DAILY LEADERBOARD - ".
+000630     05  WS-HDR-DATE                  PIC X(08).
+000640     05  FILLER                       PIC X(46) VALUE SPACES.
+000650 
+000660 01  WS-HDR-2.
+000670     05  FILLER                       PIC X(06)  VALUE "RANK  ".
+000680     05  FILLER                       PIC X(10)
+000690         VALUE "OPERATOR  ".
+000700     05  FILLER                       PIC X(08)
+000710         VALUE "TRIES   ".
+000720     05  FILLER                       PIC X(56)  VALUE SPACES.
+000730 
+000740 01  WS-DETAIL-LINE.
+000750     05  WS-DTL-RANK                  PIC ZZZZ9.
+000760     05  FILLER                       PIC X(02)  VALUE SPACES.
+000770     05  WS-DTL-OPERATOR              PIC X(08).
+000780     05  FILLER                       PIC X(02)  VALUE SPACES.
+000790     05  WS-DTL-TRIES                 PIC ZZZZ9.
+000800     05  FILLER                       PIC X(58)  VALUE SPACES.
+000810 
+000820 PROCEDURE DIVISION.
+000830*****************************************************
+000840*  0000-MAINLINE.
+000850*****************************************************
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000880     SORT SORT-WORK-FILE
+000890         ON ASCENDING KEY SW-TRIES
+000900         INPUT PROCEDURE IS 2000-BUILD-SORT-FILE THRU 2000-EXIT
+000910         OUTPUT PROCEDURE IS 3000-WRITE-REPORT THRU 3000-EXIT
+000920     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000930     STOP RUN.
+000940 
+000950*****************************************************
+000960*  1000-INITIALIZE - OPEN THE REPORT FILE AND BUILD
+000970*  THE HEADING LINES.
+000980*****************************************************
+000990 1000-INITIALIZE.
+001000     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+001010     MOVE WS-TODAY TO WS-HDR-DATE
+001020     OPEN OUTPUT RPT-FILE.
+001030 1000-EXIT.
+001040     EXIT.
+001050 
+001060*****************************************************
+001070*  2000-BUILD-SORT-FILE - RELEASE TODAY'S HISTORY
+001080*  RECORDS TO THE SORT.
+001090*****************************************************
+001100 2000-BUILD-SORT-FILE.
+001110     OPEN INPUT SCOREHST-FILE
+001115     IF WS-SCOREHST-STATUS = "35"
+001120         SET WS-EOF TO TRUE
+001125     ELSE
+001130         PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001135             UNTIL WS-EOF
+001140         CLOSE SCOREHST-FILE
+001142     END-IF.
+001150 2000-EXIT.
+001160     EXIT.
+001170 
+001180 2100-READ-AND-RELEASE.
+001190     READ SCOREHST-FILE NEXT RECORD
+001200         AT END
+001210             SET WS-EOF TO TRUE
+001220     END-READ
+001230     IF NOT WS-EOF
+001240         IF SH-SESSION-DATE = WS-TODAY
+001245                 AND SH-OUTCOME-WIN
+001250             MOVE SH-TRIES TO SW-TRIES
+001260             MOVE SH-OPERATOR-ID TO SW-OPERATOR-ID
+001270             MOVE SH-ANS TO SW-ANS
+001280             RELEASE SW-SORT-RECORD
+001290         END-IF
+001300     END-IF.
+001310 2100-EXIT.
+001320     EXIT.
+001330 
+001340*****************************************************
+001350*  3000-WRITE-REPORT - PRINT THE HEADINGS THEN THE
+001360*  RANKED DETAIL LINES, LOWEST TRIES FIRST.
+001370*****************************************************
+001380 3000-WRITE-REPORT.
+001390     WRITE RPT-LINE FROM WS-HDR-1
+001400     WRITE RPT-LINE FROM WS-HDR-2
+001410     MOVE "N" TO WS-EOF-SW
+001420     PERFORM 3100-RETURN-AND-PRINT THRU 3100-EXIT
+001430         UNTIL WS-EOF
+001440     IF WS-RANK = 0
+001450         PERFORM 4000-WRITE-NO-DATA THRU 4000-EXIT
+001460     END-IF.
+001470 3000-EXIT.
+001480     EXIT.
+001490 
+001500 3100-RETURN-AND-PRINT.
+001510     RETURN SORT-WORK-FILE
+001520         AT END
+001530             SET WS-EOF TO TRUE
+001540     END-RETURN
+001550     IF NOT WS-EOF
+001560         ADD 1 TO WS-RANK
+001570         MOVE WS-RANK TO WS-DTL-RANK
+001580         MOVE SW-OPERATOR-ID TO WS-DTL-OPERATOR
+001590         MOVE SW-TRIES TO WS-DTL-TRIES
+001600         WRITE RPT-LINE FROM WS-DETAIL-LINE
+001610     END-IF.
+001620 3100-EXIT.
+001630     EXIT.
+001640 
+001650*****************************************************
+001660*  4000-WRITE-NO-DATA - NOBODY PLAYED TODAY.
+001670*****************************************************
+001680 4000-WRITE-NO-DATA.
+001690     MOVE "NO ROUNDS COMPLETED TODAY" TO RPT-LINE
+001700     WRITE RPT-LINE.
+001710 4000-EXIT.
+001720     EXIT.
+001730 
+001740*****************************************************
+001750*  9000-TERMINATE - CLOSE UP SHOP.
+001760*****************************************************
+001770 9000-TERMINATE.
+001780     CLOSE RPT-FILE.
+001790 9000-EXIT.
+001800     EXIT.
